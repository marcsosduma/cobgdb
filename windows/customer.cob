@@ -13,19 +13,43 @@
        FILE-CONTROL.
            SELECT FILE1 ASSIGN TO DISK
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                FILE STATUS IS FS-STAT
-               RECORD KEY IS FS-KEY.
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY IS FS-NAME WITH DUPLICATES.
+           SELECT AUDIT-FILE ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AU-STAT.
+           SELECT RECYCLE-FILE ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS RC-STAT
+               RECORD KEY IS RC-KEY.
+           SELECT CARD-FILE ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CD-STAT.
+           SELECT HISTORY-FILE ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS HX-STAT
+               RECORD KEY IS HX-KEY.
 
        DATA DIVISION.
        FILE SECTION.
        FD FILE1 VALUE OF FILE-ID IS "customers.dat".
-       01 FILE1-REC.
-           05 FS-KEY.
-               10 FS-PHONE PIC 9(09) BLANK WHEN ZEROS.
-           05 FS-NAME     PIC X(40).
-           05 FS-ADDRESS PIC X(40).
-           05 FILLER      PIC X(20).
+           COPY cust1fd.
+
+       FD AUDIT-FILE VALUE OF FILE-ID IS "custaudit.log".
+           COPY auditrec.
+
+       FD RECYCLE-FILE VALUE OF FILE-ID IS "custdel.dat".
+           COPY recyrec.
+
+       FD CARD-FILE VALUE OF FILE-ID IS "custcard.prt".
+       01 CARD-LINE PIC X(80).
+
+       FD HISTORY-FILE VALUE OF FILE-ID IS "custhist.dat".
+           COPY custhist.
 
        WORKING-STORAGE SECTION.
 
@@ -38,13 +62,44 @@
            88 E-CONSULT VALUE IS "2".
            88 E-UPDATE   VALUE IS "3".
            88 E-DELETE   VALUE IS "4".
+           88 E-RESTORE VALUE IS "R" "r".
+           88 E-STATS    VALUE IS "5".
            88 E-EXIT  VALUE IS "X" "x".
        77 FS-STAT PIC 9(02).
            88 FS-OK         VALUE ZEROS.
            88 FS-CANCEL    VALUE 99.
            88 FS-NOT-EXIST VALUE 35.
+           88 FS-EOF        VALUE 10.
        77 WS-ERROR PIC X.
-           88 E-YES VALUES ARE "Y" "y".
+           88 E-YES     VALUES ARE "Y" "y".
+           88 E-PRINT   VALUES ARE "P" "p".
+           88 E-HISTORY VALUES ARE "H" "h".
+           88 E-ADD     VALUES ARE "A" "a".
+
+       77 WS-DUP-FOUND PIC X VALUE "N".
+           88 DUP-FOUND VALUE "Y".
+       01 WS-NEW-IMAGE.
+           05 WS-NEW-PHONE    PIC 9(09).
+           05 WS-NEW-NAME     PIC X(40).
+           05 WS-NEW-ADDRESS PIC X(40).
+           05 WS-NEW-BALANCE  PIC S9(7)V99.
+           05 WS-NEW-RESERVED PIC X(06).
+
+       77 WS-LOOKUP-CHOICE PIC X VALUE "P".
+           88 LOOKUP-BY-NAME VALUE "N" "n".
+       77 WS-SEARCH-NAME PIC X(40).
+
+       77 WS-CONSULT-MODE PIC X VALUE "L".
+           88 CONSULT-BROWSE VALUE "B" "b".
+
+      *> BALANCE IS ENTERED/DISPLAYED AS EDITED TEXT (SAME APPROACH AS
+      *> GCACCEPT9's FieldX/FieldZ) SO IT CAN BE VALIDATED WITH
+      *> FUNCTION TEST-NUMVAL BEFORE IT IS CONVERTED INTO FS-BALANCE.
+       77 WS-BALANCE-ENTRY PIC X(11).
+       77 WS-BALANCE-EDIT  PIC -(7)9,99.
+       77 WS-BAL-RETCODE   PIC 9(04).
+       77 WS-BAL-VALID     PIC X VALUE "Y".
+           88 BAL-VALID VALUE "Y".
 
        77 WS_NUMR PIC 999.
        77 WS-NUMC012 PIC 999.
@@ -54,6 +109,80 @@
        77 WS-STATUS PIC X(30).
        77 WS-ERRMSG PIC X(80).
 
+      *> RECOGNIZED AREA-CODE PREFIXES, CHECKED THE SAME WAY A BATCH
+      *> EDIT TABLE WOULD BE BUILT FROM A VALUE CLAUSE.
+       01 WS-AREA-TABLE VALUE "201212305312404415512617713800".
+           05 WS-AREA-ENTRY PIC 9(03) OCCURS 10 TIMES.
+       77 WS-AREA-IDX     PIC 99 COMP.
+       77 WS-PHONE-DISP   PIC X(09).
+       77 WS-AREA-CODE    PIC 9(03).
+       77 WS-AREA-FOUND   PIC X VALUE "N".
+           88 AREA-FOUND VALUE "Y".
+       77 WS-PHONE-VALID  PIC X VALUE "Y".
+           88 PHONE-VALID VALUE "Y".
+
+      *> FILE STATISTICS - FILLED IN BY A SEQUENTIAL PASS OVER FILE1
+      *> AND THE AUDIT TRAIL, NOT KEPT UP TO DATE BETWEEN RUNS.
+       77 WS-STAT-COUNT      PIC 9(07) VALUE ZEROS.
+       77 WS-STAT-MIN        PIC 9(09) VALUE 999999999.
+       77 WS-STAT-MAX        PIC 9(09) VALUE ZEROS.
+       77 WS-STAT-LAST-WRITE PIC 9(14) VALUE ZEROS.
+
+       77 RC-STAT PIC 9(02).
+           88 RC-OK         VALUE ZEROS.
+           88 RC-NOT-EXIST VALUE 35.
+       77 WS-GRACE-DAYS PIC 9(03) VALUE 30.
+       77 WS-DAYS-SINCE-DELETE PIC S9(05).
+       77 WS-TODAY-YMD    PIC 9(08).
+       77 WS-DELETED-YMD  PIC 9(08).
+
+       77 CD-STAT PIC 9(02).
+           88 CD-OK        VALUE ZEROS.
+           88 CD-NOT-EXIST VALUE 35.
+       77 AU-STAT PIC 9(02).
+           88 AU-OK        VALUE ZEROS.
+           88 AU-NOT-EXIST VALUE 35.
+       77 WS-AUDIT-EOF PIC X VALUE "N".
+           88 AUDIT-EOF VALUE "Y".
+       77 WS-AUDIT-WHO PIC X(08).
+       77 WS-AUDIT-OP  PIC X(08).
+       01 WS-BEFORE-IMAGE.
+           05 WS-BEFORE-NAME    PIC X(40).
+           05 WS-BEFORE-ADDRESS PIC X(40).
+
+      *> HOLDS THE CLERK'S EDITS ACROSS THE OPTIMISTIC-LOCK CHECK-READ
+      *> IN 004-UPDATE, SINCE A READ OF FILE1 REFRESHES FILE1-REC AND
+      *> WOULD OTHERWISE WIPE OUT THE UNSAVED CHANGES.
+       01 WS-EDITED-REC.
+           05 WE-PHONE   PIC 9(09).
+           05 WE-NAME    PIC X(40).
+           05 WE-STREET  PIC X(20).
+           05 WE-CITY    PIC X(12).
+           05 WE-STATE   PIC X(02).
+           05 WE-ZIP     PIC X(06).
+           05 WE-BALANCE PIC S9(7)V99.
+       77 WS-BEFORE-VERSION PIC 9(05).
+
+       77 HX-STAT PIC 9(02).
+           88 HX-OK        VALUE ZEROS.
+           88 HX-NOT-EXIST VALUE 35.
+
+      *> TOP FIVE HISTORY LINES FOR THE CURRENT CUSTOMER, BUILT BY
+      *> 026-BUILD-HISTORY-DISPLAY FOR SS-HISTORY (THE SAME
+      *> FLATTEN-INTO-WORKING-STORAGE APPROACH USED FOR WS-BALANCE-EDIT).
+       01 WS-HIST-DISPLAY.
+           05 WS-HIST-LINE PIC X(40) OCCURS 5 TIMES.
+       77 WS-HIST-COUNT-DISP  PIC ZZ9.
+       77 WS-HIST-AMOUNT-EDIT PIC -(5)9,99.
+       77 WS-HIST-IDX         PIC 99 COMP.
+
+       77 WS-NEW-ITEM-DESC     PIC X(20).
+       77 WS-NEW-ITEM-AMOUNT   PIC S9(5)V99.
+       77 WS-ITEM-AMOUNT-ENTRY PIC X(09).
+       77 WS-ITEM-AMT-RETCODE  PIC 9(04).
+       77 WS-ITEM-AMT-VALID    PIC X VALUE "Y".
+           88 ITEM-AMT-VALID VALUE "Y".
+
        COPY screenio.
 
        SCREEN SECTION.
@@ -79,9 +208,23 @@
            05 LINE 08 COLUMN 15 VALUE "2 - CONSULT".
            05 LINE 09 COLUMN 15 VALUE "3 - UPDATE".
            05 LINE 10 COLUMN 15 VALUE "4 - DELETE".
-           05 LINE 11 COLUMN 15 VALUE "X - EXIT".
-           05 LINE 13 COLUMN 15 VALUE "CHOICE: ".
-           05 LINE 13 COL PLUS 1 USING WS-CHOICE AUTO.
+           05 LINE 11 COLUMN 15 VALUE "5 - FILE STATISTICS".
+           05 LINE 12 COLUMN 15 VALUE "R - RESTORE DELETED CUSTOMER".
+           05 LINE 13 COLUMN 15 VALUE "X - EXIT".
+           05 LINE 14 COLUMN 15 VALUE "CHOICE: ".
+           05 LINE 14 COL PLUS 1 USING WS-CHOICE AUTO.
+
+       01 SS-CONSULT-MODE-PROMPT FOREGROUND-COLOR 2.
+           05 LINE 09 COLUMN 10 VALUE "CONSULT MODE: (L)OOKUP OR (B)ROWSE:".
+           05 COLUMN PLUS 2 PIC X USING WS-CONSULT-MODE AUTO.
+
+       01 SS-LOOKUP-PROMPT FOREGROUND-COLOR 2.
+           05 LINE 09 COLUMN 10 VALUE "LOOKUP BY (P)HONE OR (N)AME:".
+           05 COLUMN PLUS 2 PIC X USING WS-LOOKUP-CHOICE AUTO.
+
+       01 SS-NAME-KEY FOREGROUND-COLOR 2.
+           05 LINE 10 COLUMN 10 VALUE "   NAME:".
+           05 COLUMN PLUS 2 PIC X(40) USING WS-SEARCH-NAME.
 
        01 SS-RECORD-SCREEN.
            05 SS-KEY FOREGROUND-COLOR 2.
@@ -91,8 +234,42 @@
            05 SS-DATA.
                10 LINE 11 COLUMN 10 VALUE "   NAME:".
                10 COLUMN PLUS 2 PIC X(40) USING FS-NAME.
-               10 LINE 12 COLUMN 10 VALUE "ADDRESS:".
-               10 COLUMN PLUS 2 PIC X(40) USING FS-ADDRESS.
+               10 LINE 12 COLUMN 10 VALUE " STREET:".
+               10 COLUMN PLUS 2 PIC X(20) USING FS-STREET.
+               10 LINE 13 COLUMN 10 VALUE "   CITY:".
+               10 COLUMN PLUS 2 PIC X(12) USING FS-CITY.
+               10 COLUMN PLUS 2 VALUE "ST:".
+               10 COLUMN PLUS 1 PIC X(02) USING FS-STATE.
+               10 COLUMN PLUS 2 VALUE "ZIP:".
+               10 COLUMN PLUS 1 PIC X(06) USING FS-ZIP.
+               10 LINE 14 COLUMN 10 VALUE "BALANCE:".
+               10 COLUMN PLUS 2 PIC X(11) USING WS-BALANCE-ENTRY.
+
+       01 SS-STATS FOREGROUND-COLOR 2.
+           05 LINE 09 COLUMN 10 VALUE "CUSTOMERS ON FILE:".
+           05 COLUMN PLUS 2 PIC ZZZZZZ9 FROM WS-STAT-COUNT.
+           05 LINE 10 COLUMN 10 VALUE "LOWEST PHONE NUMBER:".
+           05 COLUMN PLUS 2 PIC 9(09) FROM WS-STAT-MIN.
+           05 LINE 11 COLUMN 10 VALUE "HIGHEST PHONE NUMBER:".
+           05 COLUMN PLUS 2 PIC 9(09) FROM WS-STAT-MAX.
+           05 LINE 12 COLUMN 10 VALUE "LAST WRITE TIMESTAMP:".
+           05 COLUMN PLUS 2 PIC 9(14) FROM WS-STAT-LAST-WRITE.
+
+       01 SS-HISTORY FOREGROUND-COLOR 2.
+           05 LINE 03 COLUMN 10 VALUE "ORDER HISTORY FOR THIS CUSTOMER".
+           05 LINE 04 COLUMN 10 VALUE "ITEMS ON FILE:".
+           05 COLUMN PLUS 2 PIC ZZ9 FROM WS-HIST-COUNT-DISP.
+           05 LINE 06 COLUMN 10 PIC X(40) FROM WS-HIST-LINE(1).
+           05 LINE 07 COLUMN 10 PIC X(40) FROM WS-HIST-LINE(2).
+           05 LINE 08 COLUMN 10 PIC X(40) FROM WS-HIST-LINE(3).
+           05 LINE 09 COLUMN 10 PIC X(40) FROM WS-HIST-LINE(4).
+           05 LINE 10 COLUMN 10 PIC X(40) FROM WS-HIST-LINE(5).
+
+       01 SS-HISTORY-ENTRY FOREGROUND-COLOR 2.
+           05 LINE 12 COLUMN 10 VALUE "ITEM DESCRIPTION:".
+           05 COLUMN PLUS 2 PIC X(20) USING WS-NEW-ITEM-DESC.
+           05 LINE 13 COLUMN 10 VALUE "          AMOUNT:".
+           05 COLUMN PLUS 2 PIC X(09) USING WS-ITEM-AMOUNT-ENTRY.
 
        01 SS-ERROR.
            05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
@@ -124,10 +301,18 @@
                        PERFORM 004-UPDATE THRU 004-UPDATE-END
                    WHEN E-DELETE
                        PERFORM 005-DELETE THRU 005-DELETE-END
+                   WHEN E-RESTORE
+                       PERFORM 012-RESTORE THRU 012-RESTORE-END
+                   WHEN E-STATS
+                       PERFORM 022-STATISTICS THRU 022-STATISTICS-END
                END-EVALUATE
            END-PERFORM.
        001-FINISH.
            CLOSE FILE1.
+           CLOSE AUDIT-FILE.
+           CLOSE RECYCLE-FILE.
+           CLOSE CARD-FILE.
+           CLOSE HISTORY-FILE.
            STOP RUN.
 
       *> -----------------------------------
@@ -146,11 +331,32 @@
                PERFORM 008-SHOW-ERROR
                GO 002-INCLUDE-LOOP
            END-IF
+           PERFORM 021-VALIDATE-PHONE THRU 021-VALIDATE-PHONE-END
+           IF NOT PHONE-VALID
+               PERFORM 008-SHOW-ERROR
+               GO 002-INCLUDE-LOOP
+           END-IF
+           PERFORM 015-VALIDATE-BALANCE THRU 015-VALIDATE-BALANCE-END
+           IF NOT BAL-VALID
+               PERFORM 008-SHOW-ERROR
+               GO 002-INCLUDE-LOOP
+           END-IF
+           PERFORM 010-CHECK-DUPLICATE THRU 010-CHECK-DUPLICATE-END
+           IF DUP-FOUND
+               MOVE "DUPLICATE NAME/ADDRESS ALREADY ON FILE" TO WS-ERRMSG
+               PERFORM 008-SHOW-ERROR
+               GO 002-INCLUDE-LOOP
+           END-IF
+           MOVE 1 TO FS-VERSION
            WRITE FILE1-REC
            INVALID KEY
                MOVE "CUSTOMER ALREADY EXISTS" TO WS-ERRMSG
                PERFORM 008-SHOW-ERROR
                MOVE ZEROS TO FS-KEY
+           NOT INVALID KEY
+               MOVE SPACES TO WS-BEFORE-IMAGE
+               MOVE "INCLUDE" TO WS-AUDIT-OP
+               PERFORM 011-WRITE-AUDIT THRU 011-WRITE-AUDIT-END
            END-WRITE.
            GO 002-INCLUDE-LOOP.
        002-INCLUDE-END.
@@ -161,6 +367,16 @@
            MOVE "ESC TO EXIT" TO WS-STATUS.
            DISPLAY SS-CLS.
        003-CONSULT-LOOP.
+           MOVE "L" TO WS-CONSULT-MODE.
+           DISPLAY SS-CONSULT-MODE-PROMPT.
+           ACCEPT SS-CONSULT-MODE-PROMPT.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO 003-CONSULT-END
+           END-IF
+           IF CONSULT-BROWSE
+               PERFORM 017-BROWSE THRU 017-BROWSE-END
+               GO 003-CONSULT-LOOP
+           END-IF
            MOVE SPACES TO FILE1-REC.
            DISPLAY SS-RECORD-SCREEN.
            PERFORM 006-READ-CUSTOMER THRU 006-READ-CUSTOMER-END.
@@ -168,9 +384,18 @@
                GO 003-CONSULT-END
            END-IF
            IF FS-OK
+               MOVE FS-BALANCE TO WS-BALANCE-EDIT
+               MOVE WS-BALANCE-EDIT TO WS-BALANCE-ENTRY
                DISPLAY SS-DATA
-               MOVE "PRESS ENTER" TO WS-ERRMSG
+               MOVE "PRESS ENTER (P TO PRINT, H FOR ORDER HISTORY)"
+                   TO WS-ERRMSG
                PERFORM 008-SHOW-ERROR
+               IF E-PRINT
+                   PERFORM 020-PRINT-CARD THRU 020-PRINT-CARD-END
+               END-IF
+               IF E-HISTORY
+                   PERFORM 024-SHOW-HISTORY THRU 024-SHOW-HISTORY-END
+               END-IF
            END-IF.
            GO 003-CONSULT-LOOP.
        003-CONSULT-END.
@@ -188,19 +413,57 @@
                GO TO 004-UPDATE-END
            END-IF
            IF FS-OK
+               MOVE FS-NAME    TO WS-BEFORE-NAME
+               MOVE FS-ADDRESS TO WS-BEFORE-ADDRESS
+               MOVE FS-VERSION TO WS-BEFORE-VERSION
+               MOVE FS-BALANCE TO WS-BALANCE-EDIT
+               MOVE WS-BALANCE-EDIT TO WS-BALANCE-ENTRY
                ACCEPT SS-DATA
                IF COB-CRT-STATUS = COB-SCR-ESC
                    GO 004-UPDATE-LOOP
                END-IF
+               PERFORM 015-VALIDATE-BALANCE THRU 015-VALIDATE-BALANCE-END
+               IF NOT BAL-VALID
+                   PERFORM 008-SHOW-ERROR
+                   GO 004-UPDATE-LOOP
+               END-IF
            ELSE
                GO 004-UPDATE-LOOP
            END-IF
+           MOVE FS-PHONE   TO WE-PHONE
+           MOVE FS-NAME    TO WE-NAME
+           MOVE FS-STREET  TO WE-STREET
+           MOVE FS-CITY    TO WE-CITY
+           MOVE FS-STATE   TO WE-STATE
+           MOVE FS-ZIP     TO WE-ZIP
+           MOVE FS-BALANCE TO WE-BALANCE
+           READ FILE1
+               INVALID KEY
+                   MOVE "ERROR RE-READING RECORD" TO WS-ERRMSG
+                   PERFORM 008-SHOW-ERROR
+                   GO 004-UPDATE-LOOP
+           END-READ
+           IF FS-VERSION NOT = WS-BEFORE-VERSION
+               MOVE "RECORD WAS CHANGED BY ANOTHER USER - UPDATE REJECTED"
+                   TO WS-ERRMSG
+               PERFORM 008-SHOW-ERROR
+               GO 004-UPDATE-LOOP
+           END-IF
+           MOVE WE-PHONE   TO FS-PHONE
+           MOVE WE-NAME    TO FS-NAME
+           MOVE WE-STREET  TO FS-STREET
+           MOVE WE-CITY    TO FS-CITY
+           MOVE WE-STATE   TO FS-STATE
+           MOVE WE-ZIP     TO FS-ZIP
+           MOVE WE-BALANCE TO FS-BALANCE
+           ADD 1 TO FS-VERSION
            REWRITE FILE1-REC
                 INVALID KEY
                     MOVE "ERROR WRITING RECORD" TO WS-ERRMSG
                     PERFORM 008-SHOW-ERROR
                 NOT INVALID KEY
-                    CONTINUE
+                    MOVE "UPDATE" TO WS-AUDIT-OP
+                    PERFORM 011-WRITE-AUDIT THRU 011-WRITE-AUDIT-END
            END-REWRITE.
            GO 004-UPDATE-LOOP.
        004-UPDATE-END.
@@ -219,6 +482,8 @@
            IF NOT FS-OK
                GO 005-DELETE
            END-IF
+           MOVE FS-BALANCE TO WS-BALANCE-EDIT
+           MOVE WS-BALANCE-EDIT TO WS-BALANCE-ENTRY
            DISPLAY SS-DATA.
            MOVE "N" TO WS-ERROR.
            MOVE "CONFIRM CUSTOMER DELETION (Y/N)?" TO WS-ERRMSG.
@@ -226,27 +491,67 @@
            IF NOT E-YES
                GO 005-DELETE-END
            END-IF
+           MOVE FS-NAME    TO WS-BEFORE-NAME
+           MOVE FS-ADDRESS TO WS-BEFORE-ADDRESS
            DELETE FILE1
                INVALID KEY
                    MOVE "ERROR DELETING RECORD" TO WS-ERRMSG
                    PERFORM 008-SHOW-ERROR
+               NOT INVALID KEY
+                   PERFORM 013-SAVE-TO-RECYCLE THRU 013-SAVE-TO-RECYCLE-END
+                   MOVE SPACES TO FS-NAME FS-ADDRESS
+                   MOVE "DELETE" TO WS-AUDIT-OP
+                   PERFORM 011-WRITE-AUDIT THRU 011-WRITE-AUDIT-END
            END-DELETE.
        005-DELETE-END.
 
       *> -----------------------------------
-      *> READS CUSTOMER AND SHOWS ERROR MESSAGE IF KEY DOESN'T EXIST
+      *> READS CUSTOMER AND SHOWS ERROR MESSAGE IF KEY DOESN'T EXIST.
+      *> THE CLERK CHOOSES TO LOOK UP BY FS-PHONE (THE PRIMARY KEY,
+      *> DEFAULT) OR BY FS-NAME (THE ALTERNATE KEY) - USEFUL WHEN THE
+      *> CUSTOMER CALLS IN WITHOUT KNOWING THEIR OWN PHONE NUMBER.
        006-READ-CUSTOMER.
-           ACCEPT SS-KEY.
-           IF NOT COB-CRT-STATUS = COB-SCR-ESC
-               READ FILE1
+           MOVE "P" TO WS-LOOKUP-CHOICE.
+           DISPLAY SS-LOOKUP-PROMPT.
+           ACCEPT SS-LOOKUP-PROMPT.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               MOVE 99 TO FS-STAT
+           ELSE
+               IF LOOKUP-BY-NAME
+                   PERFORM 014-READ-BY-NAME THRU 014-READ-BY-NAME-END
+               ELSE
+                   ACCEPT SS-KEY
+                   IF COB-CRT-STATUS = COB-SCR-ESC
+                       MOVE 99 TO FS-STAT
+                   ELSE
+                       READ FILE1
+                           INVALID KEY
+                               MOVE "CUSTOMER NOT FOUND" TO WS-ERRMSG
+                               PERFORM 008-SHOW-ERROR
+                       END-READ
+                   END-IF
+               END-IF
+           END-IF.
+       006-READ-CUSTOMER-END.
+
+      *> -----------------------------------
+      *> READS FILE1 BY THE FS-NAME ALTERNATE KEY. FS-NAME MAY NOT BE
+      *> UNIQUE; THIS RETURNS THE FIRST MATCHING RECORD ON FILE.
+       014-READ-BY-NAME.
+           MOVE SPACES TO WS-SEARCH-NAME.
+           DISPLAY SS-NAME-KEY.
+           ACCEPT SS-NAME-KEY.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               MOVE 99 TO FS-STAT
+           ELSE
+               MOVE WS-SEARCH-NAME TO FS-NAME
+               READ FILE1 KEY IS FS-NAME
                    INVALID KEY
                        MOVE "CUSTOMER NOT FOUND" TO WS-ERRMSG
                        PERFORM 008-SHOW-ERROR
                END-READ
-           ELSE
-               MOVE 99 to FS-STAT
            END-IF.
-       006-READ-CUSTOMER-END.
+       014-READ-BY-NAME-END.
 
       *> -----------------------------------
       *> OPENS FILES FOR INPUT AND OUTPUT
@@ -256,6 +561,30 @@
                OPEN OUTPUT FILE1
                CLOSE FILE1
                OPEN I-O FILE1
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF AU-NOT-EXIST THEN
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+           OPEN I-O RECYCLE-FILE
+           IF RC-NOT-EXIST THEN
+               OPEN OUTPUT RECYCLE-FILE
+               CLOSE RECYCLE-FILE
+               OPEN I-O RECYCLE-FILE
+           END-IF
+           OPEN EXTEND CARD-FILE
+           IF CD-NOT-EXIST THEN
+               OPEN OUTPUT CARD-FILE
+               CLOSE CARD-FILE
+               OPEN EXTEND CARD-FILE
+           END-IF
+           OPEN I-O HISTORY-FILE
+           IF HX-NOT-EXIST THEN
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN I-O HISTORY-FILE
            END-IF.
 
       *> -----------------------------------
@@ -264,3 +593,470 @@
            DISPLAY SS-ERROR
            ACCEPT SS-ERROR
            DISPLAY SS-STATUS.
+
+      *> -----------------------------------
+      *> APPENDS ONE RECORD TO THE AUDIT TRAIL FOR AN INCLUDE, UPDATE
+      *> OR DELETE. WS-AUDIT-OP AND WS-BEFORE-IMAGE MUST BE SET BY THE
+      *> CALLER; FS-KEY/FS-NAME/FS-ADDRESS SUPPLY THE AFTER IMAGE.
+       011-WRITE-AUDIT.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME
+           ACCEPT WS-AUDIT-WHO FROM ENVIRONMENT-VALUE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AU-TIMESTAMP
+           MOVE WS-AUDIT-WHO      TO AU-USER
+           MOVE WS-AUDIT-OP       TO AU-OPERATION
+           MOVE FS-PHONE          TO AU-PHONE
+           MOVE WS-BEFORE-NAME    TO AU-BEFORE-NAME
+           MOVE WS-BEFORE-ADDRESS TO AU-BEFORE-ADDRESS
+           MOVE FS-NAME           TO AU-AFTER-NAME
+           MOVE FS-ADDRESS        TO AU-AFTER-ADDRESS
+           WRITE AUDIT-REC.
+       011-WRITE-AUDIT-END.
+
+      *> -----------------------------------
+      *> SCANS FILE1 FOR AN EXISTING RECORD WHOSE FS-NAME/FS-ADDRESS
+      *> MATCH THE ONE ABOUT TO BE INCLUDED, SO THE SAME CUSTOMER IS
+      *> NOT KEYED TWICE UNDER TWO DIFFERENT PHONE NUMBERS. SETS
+      *> DUP-FOUND AND LEAVES FILE1-REC AS IT WAS ON ENTRY.
+       010-CHECK-DUPLICATE.
+           MOVE FS-PHONE    TO WS-NEW-PHONE
+           MOVE FS-NAME     TO WS-NEW-NAME
+           MOVE FS-ADDRESS  TO WS-NEW-ADDRESS
+           MOVE FS-BALANCE  TO WS-NEW-BALANCE
+           MOVE FS-RESERVED TO WS-NEW-RESERVED
+           MOVE "N" TO WS-DUP-FOUND
+           MOVE ZEROS TO FS-KEY
+           START FILE1 KEY IS NOT LESS THAN FS-KEY
+               INVALID KEY
+                   MOVE "N" TO WS-DUP-FOUND
+           END-START.
+       010-CHECK-DUPLICATE-LOOP.
+           IF FS-OK
+               READ FILE1 NEXT RECORD
+                   AT END
+                       MOVE 10 TO FS-STAT
+                   NOT AT END
+                       IF FS-NAME = WS-NEW-NAME
+                          AND FS-ADDRESS = WS-NEW-ADDRESS
+                           MOVE "Y" TO WS-DUP-FOUND
+                       END-IF
+               END-READ
+               IF NOT DUP-FOUND AND FS-OK
+                   GO 010-CHECK-DUPLICATE-LOOP
+               END-IF
+           END-IF
+           MOVE WS-NEW-PHONE    TO FS-PHONE
+           MOVE WS-NEW-NAME     TO FS-NAME
+           MOVE WS-NEW-ADDRESS  TO FS-ADDRESS
+           MOVE WS-NEW-BALANCE  TO FS-BALANCE
+           MOVE WS-NEW-RESERVED TO FS-RESERVED.
+       010-CHECK-DUPLICATE-END.
+
+      *> -----------------------------------
+      *> VALIDATES WS-BALANCE-ENTRY THE SAME WAY GCACCEPT9 VALIDATES
+      *> A SIGNED DECIMAL-COMMA FIELD: FUNCTION TEST-NUMVAL REPORTS
+      *> EITHER ZERO (GOOD), THE BAD CHARACTER POSITION, OR LENGTH+1
+      *> FOR A BLANK FIELD, WHICH IS FORCED TO ZERO RATHER THAN
+      *> REJECTED.
+       015-VALIDATE-BALANCE.
+           MOVE "Y" TO WS-BAL-VALID
+           MOVE FUNCTION TEST-NUMVAL(WS-BALANCE-ENTRY) TO WS-BAL-RETCODE
+           IF WS-BAL-RETCODE > LENGTH OF WS-BALANCE-ENTRY
+               MOVE ZEROS TO FS-BALANCE
+           ELSE
+               IF WS-BAL-RETCODE NOT = ZERO
+                   MOVE "N" TO WS-BAL-VALID
+                   MOVE SPACES TO WS-ERRMSG
+                   STRING "INVALID BALANCE - BAD CHARACTER AT POSITION "
+                       WS-BAL-RETCODE
+                       INTO WS-ERRMSG
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-BALANCE-ENTRY) TO FS-BALANCE
+               END-IF
+           END-IF.
+       015-VALIDATE-BALANCE-END.
+
+      *> -----------------------------------
+      *> VALIDATES FS-PHONE THE WAY GCACCEPT9 REPORTS A BAD FIELD - BY
+      *> POINTING AT THE OFFENDING POSITIONS - EXCEPT THE TWO CHECKS
+      *> THAT MATTER FOR A PHONE NUMBER ARE A RECOGNIZED AREA-CODE
+      *> PREFIX (POSITIONS 1-3) AND A MINIMUM COUNT OF SIGNIFICANT
+      *> DIGITS (POSITIONS 1-2 NOT BOTH ZERO).
+       021-VALIDATE-PHONE.
+           MOVE "Y" TO WS-PHONE-VALID
+           MOVE "N" TO WS-AREA-FOUND
+           MOVE FS-PHONE TO WS-PHONE-DISP
+           MOVE WS-PHONE-DISP(1:3) TO WS-AREA-CODE
+           PERFORM VARYING WS-AREA-IDX FROM 1 BY 1
+                   UNTIL WS-AREA-IDX > 10
+               IF WS-AREA-CODE = WS-AREA-ENTRY(WS-AREA-IDX)
+                   MOVE "Y" TO WS-AREA-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-PHONE-DISP(1:2) = "00"
+               MOVE "N" TO WS-PHONE-VALID
+               MOVE "PHONE NUMBER TOO SHORT - CHECK POSITIONS 1-2"
+                   TO WS-ERRMSG
+           ELSE
+               IF NOT AREA-FOUND
+                   MOVE "N" TO WS-PHONE-VALID
+                   MOVE SPACES TO WS-ERRMSG
+                   STRING "UNRECOGNIZED AREA CODE AT POSITIONS 1-3: "
+                       WS-AREA-CODE
+                       INTO WS-ERRMSG
+               END-IF
+           END-IF.
+       021-VALIDATE-PHONE-END.
+
+      *> -----------------------------------
+      *> WALKS FILE1 ONCE IN FS-PHONE KEY ORDER TO COUNT RECORDS AND
+      *> FIND THE LOWEST/HIGHEST PHONE NUMBER ON FILE, THEN CALLS
+      *> 023-SCAN-AUDIT FOR THE TIME OF THE LAST WRITE, AND DISPLAYS
+      *> THE RESULT.
+       022-STATISTICS.
+           MOVE "STATISTICS" TO WS-OP.
+           MOVE ZEROS TO WS-STAT-COUNT WS-STAT-MAX WS-STAT-LAST-WRITE
+           MOVE 999999999 TO WS-STAT-MIN
+           MOVE ZEROS TO FS-KEY
+           START FILE1 KEY IS NOT LESS THAN FS-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START
+           READ FILE1 NEXT RECORD
+               AT END
+                   SET FS-EOF TO TRUE
+           END-READ.
+       022-STATISTICS-LOOP.
+           IF NOT FS-EOF
+               ADD 1 TO WS-STAT-COUNT
+               IF FS-PHONE < WS-STAT-MIN
+                   MOVE FS-PHONE TO WS-STAT-MIN
+               END-IF
+               IF FS-PHONE > WS-STAT-MAX
+                   MOVE FS-PHONE TO WS-STAT-MAX
+               END-IF
+               READ FILE1 NEXT RECORD
+                   AT END
+                       SET FS-EOF TO TRUE
+               END-READ
+               GO 022-STATISTICS-LOOP
+           END-IF
+           IF WS-STAT-COUNT = ZEROS
+               MOVE ZEROS TO WS-STAT-MIN
+           END-IF
+           PERFORM 023-SCAN-AUDIT THRU 023-SCAN-AUDIT-END
+           MOVE "STATISTICS" TO WS-OP
+           DISPLAY SS-CLS
+           DISPLAY SS-STATS
+           MOVE "PRESS ENTER" TO WS-ERRMSG
+           PERFORM 008-SHOW-ERROR.
+       022-STATISTICS-END.
+
+      *> -----------------------------------
+      *> SCANS THE AUDIT TRAIL SEQUENTIALLY FOR THE MOST RECENT
+      *> AU-TIMESTAMP, I.E. THE TIME OF THE LAST INCLUDE, UPDATE,
+      *> DELETE OR RESTORE. custaudit.log IS CLOSED AND REOPENED INPUT
+      *> FOR THE SCAN, THEN RESTORED TO EXTEND MODE FOR FURTHER USE.
+       023-SCAN-AUDIT.
+           CLOSE AUDIT-FILE
+           OPEN INPUT AUDIT-FILE
+           IF NOT AU-NOT-EXIST
+               MOVE "N" TO WS-AUDIT-EOF
+               READ AUDIT-FILE
+                   AT END
+                       MOVE "Y" TO WS-AUDIT-EOF
+               END-READ
+           ELSE
+               MOVE "Y" TO WS-AUDIT-EOF
+           END-IF.
+       023-SCAN-AUDIT-LOOP.
+           IF NOT AUDIT-EOF
+               IF AU-TIMESTAMP > WS-STAT-LAST-WRITE
+                   MOVE AU-TIMESTAMP TO WS-STAT-LAST-WRITE
+               END-IF
+               READ AUDIT-FILE
+                   AT END
+                       MOVE "Y" TO WS-AUDIT-EOF
+               END-READ
+               GO 023-SCAN-AUDIT-LOOP
+           END-IF
+           CLOSE AUDIT-FILE
+           OPEN EXTEND AUDIT-FILE.
+       023-SCAN-AUDIT-END.
+
+      *> -----------------------------------
+      *> COPIES THE RECORD BEING DELETED INTO RECYCLE-FILE SO A
+      *> MANAGER CAN REINSTATE IT LATER INSTEAD OF THE DELETE BEING
+      *> FINAL. CALLED FROM 005-DELETE BEFORE THE DELETE FILE1. IF THE
+      *> PHONE NUMBER WAS ALREADY RECYCLED ONCE BEFORE (INCLUDED AGAIN
+      *> AND NOW DELETED A SECOND TIME), THE OLDER RECYCLE-FILE ENTRY
+      *> IS REFRESHED RATHER THAN DUPLICATED.
+       013-SAVE-TO-RECYCLE.
+           MOVE FS-PHONE          TO RC-PHONE
+           MOVE WS-BEFORE-NAME    TO RC-NAME
+           MOVE WS-BEFORE-ADDRESS TO RC-ADDRESS
+           MOVE FS-BALANCE        TO RC-BALANCE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO RC-DELETED-ON
+           WRITE RECYCLE-REC
+               INVALID KEY
+                   REWRITE RECYCLE-REC
+           END-WRITE.
+       013-SAVE-TO-RECYCLE-END.
+
+      *> -----------------------------------
+      *> REINSTATES A SOFT-DELETED CUSTOMER. THE CLERK KEYS IN THE
+      *> PHONE NUMBER, THE RECYCLED RECORD IS SHOWN FOR CONFIRMATION
+      *> (WITH A WARNING IF IT IS PAST THE NORMAL GRACE WINDOW - STILL
+      *> ALLOWED, JUST FLAGGED), AND ON CONFIRMATION IT IS WRITTEN BACK
+      *> INTO FILE1 AND REMOVED FROM RECYCLE-FILE.
+       012-RESTORE.
+           MOVE "RESTORE" TO WS-OP.
+           MOVE "ESC TO EXIT" TO WS-STATUS.
+           DISPLAY SS-CLS.
+       012-RESTORE-LOOP.
+           MOVE SPACES TO FILE1-REC.
+           DISPLAY SS-RECORD-SCREEN.
+           ACCEPT SS-KEY.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO 012-RESTORE-END
+           END-IF
+           MOVE FS-PHONE TO RC-PHONE
+           READ RECYCLE-FILE
+               INVALID KEY
+                   MOVE "NO DELETED CUSTOMER WITH THAT PHONE NUMBER"
+                       TO WS-ERRMSG
+                   PERFORM 008-SHOW-ERROR
+                   GO 012-RESTORE-LOOP
+           END-READ
+           MOVE RC-NAME    TO FS-NAME
+           MOVE RC-ADDRESS TO FS-ADDRESS
+           MOVE RC-BALANCE TO WS-BALANCE-EDIT
+           MOVE WS-BALANCE-EDIT TO WS-BALANCE-ENTRY
+           DISPLAY SS-DATA
+           PERFORM 016-CHECK-GRACE-WINDOW THRU 016-CHECK-GRACE-WINDOW-END
+           MOVE "N" TO WS-ERROR
+           MOVE "REINSTATE THIS CUSTOMER (Y/N)?" TO WS-ERRMSG
+           ACCEPT SS-ERROR
+           IF NOT E-YES
+               GO 012-RESTORE-LOOP
+           END-IF
+           MOVE RC-PHONE   TO FS-PHONE
+           MOVE RC-NAME    TO FS-NAME
+           MOVE RC-ADDRESS TO FS-ADDRESS
+           MOVE RC-BALANCE TO FS-BALANCE
+           MOVE 1          TO FS-VERSION
+           MOVE SPACES     TO FS-RESERVED
+           WRITE FILE1-REC
+               INVALID KEY
+                   MOVE "CANNOT RESTORE - PHONE NUMBER NOW IN USE"
+                       TO WS-ERRMSG
+                   PERFORM 008-SHOW-ERROR
+               NOT INVALID KEY
+                   DELETE RECYCLE-FILE
+                   MOVE SPACES TO WS-BEFORE-IMAGE
+                   MOVE "RESTORE" TO WS-AUDIT-OP
+                   PERFORM 011-WRITE-AUDIT THRU 011-WRITE-AUDIT-END
+           END-WRITE.
+           GO 012-RESTORE-LOOP.
+       012-RESTORE-END.
+
+      *> -----------------------------------
+      *> WARNS (BUT DOES NOT BLOCK) WHEN A RECYCLED RECORD IS OLDER
+      *> THAN WS-GRACE-DAYS. RESTORE IS STILL ALLOWED ON OVERRIDE.
+       016-CHECK-GRACE-WINDOW.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YMD
+           MOVE RC-DELETED-ON(1:8)         TO WS-DELETED-YMD
+           COMPUTE WS-DAYS-SINCE-DELETE =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-YMD)
+               - FUNCTION INTEGER-OF-DATE(WS-DELETED-YMD)
+           IF WS-DAYS-SINCE-DELETE > WS-GRACE-DAYS
+               MOVE "WARNING - PAST THE NORMAL RECOVERY GRACE WINDOW"
+                   TO WS-ERRMSG
+               PERFORM 008-SHOW-ERROR
+           END-IF.
+       016-CHECK-GRACE-WINDOW-END.
+
+      *> -----------------------------------
+      *> SCROLLABLE BROWSE OF FILE1 IN FS-PHONE KEY ORDER, STARTING AT
+      *> THE FIRST RECORD ON FILE. PGDN/PGUP STEP FORWARD/BACKWARD ONE
+      *> RECORD AT A TIME; ESC RETURNS TO THE CONSULT MODE PROMPT.
+       017-BROWSE.
+           MOVE "BROWSE" TO WS-OP.
+           MOVE "PGDN/PGUP TO SCROLL, ESC TO EXIT" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO FILE1-REC.
+           MOVE ZEROS TO FS-KEY.
+           START FILE1 KEY IS NOT LESS THAN FS-KEY
+               INVALID KEY
+                   MOVE "NO CUSTOMERS ON FILE" TO WS-ERRMSG
+                   PERFORM 008-SHOW-ERROR
+                   GO 017-BROWSE-END
+           END-START.
+           READ FILE1 NEXT RECORD
+               AT END
+                   GO 017-BROWSE-END
+           END-READ.
+       017-BROWSE-LOOP.
+           MOVE FS-BALANCE TO WS-BALANCE-EDIT
+           MOVE WS-BALANCE-EDIT TO WS-BALANCE-ENTRY
+           DISPLAY SS-RECORD-SCREEN
+           DISPLAY SS-DATA
+           ACCEPT OMITTED
+           EVALUATE COB-CRT-STATUS
+               WHEN COB-SCR-ESC
+                   GO 017-BROWSE-END
+               WHEN COB-SCR-PAGE-UP
+                   PERFORM 018-BROWSE-PREV THRU 018-BROWSE-PREV-END
+               WHEN COB-SCR-PAGE-DOWN
+                   PERFORM 019-BROWSE-NEXT THRU 019-BROWSE-NEXT-END
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           GO 017-BROWSE-LOOP.
+       017-BROWSE-END.
+
+      *> -----------------------------------
+      *> STEPS BACK ONE RECORD DURING BROWSE. STAYS ON THE CURRENT
+      *> RECORD IF ALREADY AT THE TOP OF THE FILE.
+       018-BROWSE-PREV.
+           READ FILE1 PREVIOUS RECORD
+               AT END
+                   MOVE "TOP OF FILE" TO WS-ERRMSG
+                   PERFORM 008-SHOW-ERROR
+           END-READ.
+       018-BROWSE-PREV-END.
+
+      *> -----------------------------------
+      *> STEPS FORWARD ONE RECORD DURING BROWSE. STAYS ON THE CURRENT
+      *> RECORD IF ALREADY AT THE BOTTOM OF THE FILE.
+       019-BROWSE-NEXT.
+           READ FILE1 NEXT RECORD
+               AT END
+                   MOVE "END OF FILE" TO WS-ERRMSG
+                   PERFORM 008-SHOW-ERROR
+           END-READ.
+       019-BROWSE-NEXT-END.
+
+      *> -----------------------------------
+      *> FORMATS THE CURRENT RECORD AS A PRINTABLE CARD AND APPENDS IT
+      *> TO custcard.prt. CALLED FROM CONSULT ONCE A RECORD IS ON
+      *> SCREEN.
+       020-PRINT-CARD.
+           MOVE "------------------------------------------" TO CARD-LINE
+           WRITE CARD-LINE
+           MOVE SPACES TO CARD-LINE
+           STRING "PHONE:   " FS-PHONE INTO CARD-LINE
+           WRITE CARD-LINE
+           MOVE SPACES TO CARD-LINE
+           STRING "NAME:    " FUNCTION TRIM(FS-NAME) INTO CARD-LINE
+           WRITE CARD-LINE
+           MOVE SPACES TO CARD-LINE
+           STRING "STREET:  " FUNCTION TRIM(FS-STREET) INTO CARD-LINE
+           WRITE CARD-LINE
+           MOVE SPACES TO CARD-LINE
+           STRING "CITY:    " FUNCTION TRIM(FS-CITY) ", " FS-STATE
+               " " FS-ZIP INTO CARD-LINE
+           WRITE CARD-LINE
+           MOVE "------------------------------------------" TO CARD-LINE
+           WRITE CARD-LINE
+           MOVE "RECORD SENT TO custcard.prt" TO WS-ERRMSG
+           PERFORM 008-SHOW-ERROR.
+       020-PRINT-CARD-END.
+
+      *> -----------------------------------
+      *> SHOWS THE ORDER/ITEM HISTORY FOR THE CUSTOMER CURRENTLY ON
+      *> SCREEN (KEYED BY FS-PHONE) AND OFFERS TO ADD ANOTHER LINE.
+      *> A CUSTOMER WITH NO HISTORY YET GETS A FRESH HX-ITEM-COUNT OF
+      *> ZERO RATHER THAN AN ERROR.
+       024-SHOW-HISTORY.
+           MOVE FS-PHONE TO HX-PHONE
+           READ HISTORY-FILE
+               INVALID KEY
+                   MOVE SPACES   TO HISTORY-REC
+                   MOVE ZEROS    TO HX-ITEM-COUNT
+                   MOVE FS-PHONE TO HX-PHONE
+           END-READ.
+       024-SHOW-HISTORY-LOOP.
+           PERFORM 026-BUILD-HISTORY-DISPLAY THRU 026-BUILD-HISTORY-DISPLAY-END
+           DISPLAY SS-CLS
+           DISPLAY SS-HISTORY
+           MOVE "N" TO WS-ERROR
+           MOVE "A TO ADD AN ITEM, ENTER TO RETURN" TO WS-ERRMSG
+           PERFORM 008-SHOW-ERROR
+           IF E-ADD
+               PERFORM 025-ADD-HISTORY-ITEM THRU 025-ADD-HISTORY-ITEM-END
+               GO 024-SHOW-HISTORY-LOOP
+           END-IF.
+       024-SHOW-HISTORY-END.
+
+      *> -----------------------------------
+      *> APPENDS ONE NEW LINE TO THE CURRENT CUSTOMER'S ORDER HISTORY,
+      *> VALIDATING THE AMOUNT THE SAME WAY 015-VALIDATE-BALANCE DOES.
+       025-ADD-HISTORY-ITEM.
+           IF HX-ITEM-COUNT NOT < 20
+               MOVE "ORDER HISTORY IS FULL FOR THIS CUSTOMER" TO WS-ERRMSG
+               PERFORM 008-SHOW-ERROR
+           ELSE
+               MOVE SPACES TO WS-NEW-ITEM-DESC
+               MOVE SPACES TO WS-ITEM-AMOUNT-ENTRY
+               DISPLAY SS-HISTORY-ENTRY
+               ACCEPT SS-HISTORY-ENTRY
+               IF COB-CRT-STATUS NOT = COB-SCR-ESC
+                   PERFORM 027-VALIDATE-ITEM-AMOUNT
+                       THRU 027-VALIDATE-ITEM-AMOUNT-END
+                   IF ITEM-AMT-VALID
+                       ADD 1 TO HX-ITEM-COUNT
+                       MOVE WS-NEW-ITEM-DESC TO HX-ITEM-DESC(HX-ITEM-COUNT)
+                       MOVE FUNCTION CURRENT-DATE(1:8)
+                           TO HX-ITEM-DATE(HX-ITEM-COUNT)
+                       MOVE WS-NEW-ITEM-AMOUNT
+                           TO HX-ITEM-AMOUNT(HX-ITEM-COUNT)
+                       WRITE HISTORY-REC
+                           INVALID KEY
+                               REWRITE HISTORY-REC
+                       END-WRITE
+                   ELSE
+                       PERFORM 008-SHOW-ERROR
+                   END-IF
+               END-IF
+           END-IF.
+       025-ADD-HISTORY-ITEM-END.
+
+      *> -----------------------------------
+      *> FLATTENS THE FIRST FIVE HISTORY LINES (IF ANY) AND THE ITEM
+      *> COUNT INTO WORKING-STORAGE FOR DISPLAY ON SS-HISTORY.
+       026-BUILD-HISTORY-DISPLAY.
+           MOVE HX-ITEM-COUNT TO WS-HIST-COUNT-DISP
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1 UNTIL WS-HIST-IDX > 5
+               MOVE SPACES TO WS-HIST-LINE(WS-HIST-IDX)
+               IF WS-HIST-IDX NOT > HX-ITEM-COUNT
+                   MOVE HX-ITEM-AMOUNT(WS-HIST-IDX) TO WS-HIST-AMOUNT-EDIT
+                   STRING HX-ITEM-DESC(WS-HIST-IDX) " "
+                       HX-ITEM-DATE(WS-HIST-IDX) " "
+                       WS-HIST-AMOUNT-EDIT
+                       INTO WS-HIST-LINE(WS-HIST-IDX)
+               END-IF
+           END-PERFORM.
+       026-BUILD-HISTORY-DISPLAY-END.
+
+      *> -----------------------------------
+      *> VALIDATES WS-ITEM-AMOUNT-ENTRY THE SAME WAY 015-VALIDATE-BALANCE
+      *> VALIDATES WS-BALANCE-ENTRY.
+       027-VALIDATE-ITEM-AMOUNT.
+           MOVE "Y" TO WS-ITEM-AMT-VALID
+           MOVE FUNCTION TEST-NUMVAL(WS-ITEM-AMOUNT-ENTRY)
+               TO WS-ITEM-AMT-RETCODE
+           IF WS-ITEM-AMT-RETCODE > LENGTH OF WS-ITEM-AMOUNT-ENTRY
+               MOVE ZEROS TO WS-NEW-ITEM-AMOUNT
+           ELSE
+               IF WS-ITEM-AMT-RETCODE NOT = ZERO
+                   MOVE "N" TO WS-ITEM-AMT-VALID
+                   MOVE SPACES TO WS-ERRMSG
+                   STRING "INVALID AMOUNT - BAD CHARACTER AT POSITION "
+                       WS-ITEM-AMT-RETCODE
+                       INTO WS-ERRMSG
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-ITEM-AMOUNT-ENTRY)
+                       TO WS-NEW-ITEM-AMOUNT
+               END-IF
+           END-IF.
+       027-VALIDATE-ITEM-AMOUNT-END.
