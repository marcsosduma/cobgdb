@@ -0,0 +1,181 @@
+      >>SOURCE FORMAT IS FREE
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. CUSTCSVI.
+      *> -----------------------------------------------------------
+      *> BATCH IMPORT OF CUSTOMERS FROM A CSV FILE (custimp.csv) INTO
+      *> customers.dat. EXPECTS THE SAME LAYOUT custcsve.cob WRITES -
+      *> A HEADER LINE FOLLOWED BY PHONE,NAME,STREET,CITY,STATE,ZIP
+      *> DETAIL LINES.
+      *> A PHONE NUMBER ALREADY ON FILE IS UPDATED (REWRITE) RATHER
+      *> THAN REJECTED; A NEW PHONE NUMBER IS ADDED (WRITE).
+      *> -----------------------------------------------------------
+      ENVIRONMENT DIVISION.
+      CONFIGURATION SECTION.
+          SOURCE-COMPUTER.
+                GNUCOBOL.
+              OBJECT-COMPUTER.
+                GNUCOBOL.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT FILE1 ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              FILE STATUS IS FS-STAT
+              RECORD KEY IS FS-KEY
+              ALTERNATE RECORD KEY IS FS-NAME WITH DUPLICATES.
+          SELECT CSV-FILE ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CS-STAT.
+
+      DATA DIVISION.
+      FILE SECTION.
+      FD FILE1 VALUE OF FILE-ID IS "customers.dat".
+          COPY cust1fd.
+
+      FD CSV-FILE VALUE OF FILE-ID IS "custimp.csv".
+      01 CSV-LINE PIC X(132).
+
+      WORKING-STORAGE SECTION.
+      77 FS-STAT PIC 9(02).
+          88 FS-OK        VALUE ZEROS.
+          88 FS-NOT-EXIST VALUE 35.
+          88 FS-EOF       VALUE 10.
+      77 CS-STAT PIC X(02).
+          88 CS-NOT-EXIST VALUE "35".
+          88 CS-EOF       VALUE "10".
+
+      77 WS-FIRST-LINE   PIC X VALUE "Y".
+          88 FIRST-LINE VALUE "Y".
+      77 WS-CSV-PHONE    PIC X(09).
+      77 WS-CSV-NAME     PIC X(40).
+      77 WS-CSV-STREET   PIC X(20).
+      77 WS-CSV-CITY     PIC X(12).
+      77 WS-CSV-STATE    PIC X(02).
+      77 WS-CSV-ZIP      PIC X(06).
+      77 WS-PTR          PIC 9(03).
+      77 WS-COMMA-COUNT  PIC 9(03).
+      77 WS-LINE-VALID   PIC X VALUE "Y".
+          88 LINE-VALID VALUE "Y".
+
+      77 WS-ADD-COUNT    PIC 9(07) VALUE ZEROS.
+      77 WS-UPDATE-COUNT PIC 9(07) VALUE ZEROS.
+      77 WS-REJECT-COUNT PIC 9(07) VALUE ZEROS.
+
+      PROCEDURE DIVISION.
+      001-START.
+          PERFORM 007-OPEN-FILES
+          PERFORM 002-IMPORT-FILE THRU 002-IMPORT-FILE-END
+          CLOSE FILE1
+          CLOSE CSV-FILE
+          DISPLAY "IMPORT COMPLETE - " WS-ADD-COUNT " ADDED, "
+                  WS-UPDATE-COUNT " UPDATED, "
+                  WS-REJECT-COUNT " REJECTED"
+          STOP RUN.
+
+      *> -----------------------------------------------------------
+      *> READS custimp.csv LINE BY LINE, SKIPS THE HEADER LINE, AND
+      *> LOADS EACH DETAIL LINE INTO FILE1.
+      *> -----------------------------------------------------------
+      002-IMPORT-FILE.
+          READ CSV-FILE
+              AT END
+                  SET CS-EOF TO TRUE
+          END-READ.
+      002-IMPORT-FILE-LOOP.
+          IF NOT CS-EOF
+              IF FIRST-LINE
+                  MOVE "N" TO WS-FIRST-LINE
+              ELSE
+                  PERFORM 003-PARSE-CSV-LINE THRU 003-PARSE-CSV-LINE-END
+                  IF LINE-VALID
+                      PERFORM 004-LOAD-RECORD THRU 004-LOAD-RECORD-END
+                  ELSE
+                      ADD 1 TO WS-REJECT-COUNT
+                      DISPLAY "REJECTED - WRONG FIELD COUNT: " CSV-LINE
+                  END-IF
+              END-IF
+              READ CSV-FILE
+                  AT END
+                      SET CS-EOF TO TRUE
+              END-READ
+              GO 002-IMPORT-FILE-LOOP
+          END-IF.
+      002-IMPORT-FILE-END.
+
+      *> -----------------------------------------------------------
+      *> SPLITS ONE CSV-LINE INTO ITS PHONE, NAME, AND ADDRESS FIELDS.
+      *> THE ADDRESS TRAVELS AS FOUR SEPARATE COLUMNS (STREET, CITY,
+      *> STATE, ZIP) SO IT LINES UP WITH FS-ADDRESS'S SUBFIELDS. A
+      *> LINE MUST HAVE EXACTLY FIVE COMMAS (SIX FIELDS) TO BE
+      *> UNSTRUNG - A FREE-TEXT NAME OR ADDRESS TYPED WITH AN
+      *> EMBEDDED COMMA WOULD OTHERWISE SHIFT EVERY FIELD AFTER IT
+      *> ONE COLUMN OVER WITH NO WARNING, SO SUCH A LINE IS REJECTED
+      *> INSTEAD OF LOADED.
+      *> -----------------------------------------------------------
+      003-PARSE-CSV-LINE.
+          MOVE "Y" TO WS-LINE-VALID
+          MOVE ZEROS TO WS-COMMA-COUNT
+          INSPECT CSV-LINE TALLYING WS-COMMA-COUNT FOR ALL ","
+          IF WS-COMMA-COUNT NOT = 5
+              MOVE "N" TO WS-LINE-VALID
+          ELSE
+              MOVE SPACES TO WS-CSV-PHONE WS-CSV-NAME
+                  WS-CSV-STREET WS-CSV-CITY WS-CSV-STATE WS-CSV-ZIP
+              UNSTRING CSV-LINE DELIMITED BY ","
+                  INTO WS-CSV-PHONE WS-CSV-NAME
+                      WS-CSV-STREET WS-CSV-CITY WS-CSV-STATE WS-CSV-ZIP
+              END-UNSTRING
+          END-IF.
+      003-PARSE-CSV-LINE-END.
+
+      *> -----------------------------------------------------------
+      *> WRITES OR REWRITES THE PARSED FIELDS INTO FILE1, KEYED BY
+      *> PHONE NUMBER. AN EXISTING RECORD IS READ FIRST SO ITS
+      *> FS-BALANCE IS PRESERVED AND FS-VERSION IS ADVANCED RATHER
+      *> THAN RESET, KEEPING THE IMPORT HONEST WITH 004-UPDATE'S
+      *> OPTIMISTIC LOCK. A NEW RECORD STARTS AT A ZERO BALANCE AND
+      *> VERSION 1.
+      *> -----------------------------------------------------------
+      004-LOAD-RECORD.
+          MOVE WS-CSV-PHONE TO FS-PHONE
+          READ FILE1
+              INVALID KEY
+                  MOVE SPACES TO FILE1-REC
+                  MOVE WS-CSV-PHONE  TO FS-PHONE
+                  MOVE WS-CSV-NAME   TO FS-NAME
+                  MOVE WS-CSV-STREET TO FS-STREET
+                  MOVE WS-CSV-CITY   TO FS-CITY
+                  MOVE WS-CSV-STATE  TO FS-STATE
+                  MOVE WS-CSV-ZIP    TO FS-ZIP
+                  MOVE ZEROS         TO FS-BALANCE
+                  MOVE 1             TO FS-VERSION
+                  WRITE FILE1-REC
+                  ADD 1 TO WS-ADD-COUNT
+              NOT INVALID KEY
+                  MOVE WS-CSV-NAME   TO FS-NAME
+                  MOVE WS-CSV-STREET TO FS-STREET
+                  MOVE WS-CSV-CITY   TO FS-CITY
+                  MOVE WS-CSV-STATE  TO FS-STATE
+                  MOVE WS-CSV-ZIP    TO FS-ZIP
+                  ADD 1 TO FS-VERSION
+                  REWRITE FILE1-REC
+                  ADD 1 TO WS-UPDATE-COUNT
+          END-READ.
+      004-LOAD-RECORD-END.
+
+      *> -----------------------------------------------------------
+      *> OPENS FILE1 (CREATING IT IF NEEDED) AND OPENS THE CSV INPUT.
+      *> -----------------------------------------------------------
+      007-OPEN-FILES.
+          OPEN I-O FILE1
+          IF FS-NOT-EXIST THEN
+              OPEN OUTPUT FILE1
+              CLOSE FILE1
+              OPEN I-O FILE1
+          END-IF
+          OPEN INPUT CSV-FILE
+          IF CS-NOT-EXIST THEN
+              DISPLAY "custimp.csv NOT FOUND - NOTHING TO IMPORT"
+              CLOSE FILE1
+              STOP RUN
+          END-IF.
