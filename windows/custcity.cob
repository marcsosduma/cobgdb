@@ -0,0 +1,119 @@
+      >>SOURCE FORMAT IS FREE
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. CUSTCITY.
+      *> -----------------------------------------------------------
+      *> LISTS EVERY CUSTOMER ON customers.dat WHOSE FS-CITY MATCHES
+      *> A CITY NAME ENTERED AT THE CONSOLE. POSSIBLE NOW THAT THE
+      *> ADDRESS IS BROKEN OUT INTO FS-STREET/FS-CITY/FS-STATE/FS-ZIP
+      *> INSTEAD OF ONE UNSTRUCTURED BLOB.
+      *> -----------------------------------------------------------
+      ENVIRONMENT DIVISION.
+      CONFIGURATION SECTION.
+          SOURCE-COMPUTER.
+                GNUCOBOL.
+              OBJECT-COMPUTER.
+                GNUCOBOL.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT FILE1 ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-STAT
+              RECORD KEY IS FS-KEY
+              ALTERNATE RECORD KEY IS FS-NAME WITH DUPLICATES.
+          SELECT RPT-FILE ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RP-STAT.
+
+      DATA DIVISION.
+      FILE SECTION.
+      FD FILE1 VALUE OF FILE-ID IS "customers.dat".
+          COPY cust1fd.
+
+      FD RPT-FILE VALUE OF FILE-ID IS "custcity.lst".
+      01 RPT-LINE PIC X(100).
+
+      WORKING-STORAGE SECTION.
+      77 FS-STAT PIC 9(02).
+          88 FS-OK        VALUE ZEROS.
+          88 FS-NOT-EXIST VALUE 35.
+          88 FS-EOF       VALUE 10.
+      77 RP-STAT PIC X(02).
+
+      77 WS-CITY-FILTER PIC X(12).
+      77 WS-MATCH-COUNT PIC 9(07) VALUE ZEROS.
+
+      01 WS-DETAIL-LINE.
+          05 WD-PHONE  PIC 9(09) BLANK WHEN ZEROS.
+          05 FILLER    PIC X(03) VALUE SPACES.
+          05 WD-NAME   PIC X(40).
+          05 FILLER    PIC X(03) VALUE SPACES.
+          05 WD-STREET PIC X(20).
+
+      PROCEDURE DIVISION.
+      001-START.
+          DISPLAY "CITY TO SEARCH FOR: " WITH NO ADVANCING
+          ACCEPT WS-CITY-FILTER
+          OPEN OUTPUT RPT-FILE
+          MOVE SPACES TO RPT-LINE
+          STRING "CUSTOMERS IN CITY: " WS-CITY-FILTER INTO RPT-LINE
+          WRITE RPT-LINE
+          MOVE SPACES TO RPT-LINE
+          WRITE RPT-LINE
+          PERFORM 007-OPEN-CUSTOMER-FILE
+          PERFORM 002-SCAN-FILE THRU 002-SCAN-FILE-END
+          CLOSE FILE1
+          MOVE SPACES TO RPT-LINE
+          WRITE RPT-LINE
+          STRING "CUSTOMERS FOUND: " WS-MATCH-COUNT INTO RPT-LINE
+          WRITE RPT-LINE
+          CLOSE RPT-FILE
+          DISPLAY "SEARCH COMPLETE - " WS-MATCH-COUNT
+                  " MATCH(ES) - SEE custcity.lst"
+          STOP RUN.
+
+      *> -----------------------------------------------------------
+      *> READS FILE1 SEQUENTIALLY AND LISTS EVERY RECORD WHOSE
+      *> FS-CITY MATCHES WS-CITY-FILTER.
+      *> -----------------------------------------------------------
+      002-SCAN-FILE.
+          READ FILE1 NEXT RECORD
+              AT END
+                  SET FS-EOF TO TRUE
+          END-READ.
+      002-SCAN-FILE-LOOP.
+          IF NOT FS-EOF
+              IF FS-CITY = WS-CITY-FILTER
+                  PERFORM 003-WRITE-DETAIL THRU 003-WRITE-DETAIL-END
+              END-IF
+              READ FILE1 NEXT RECORD
+                  AT END
+                      SET FS-EOF TO TRUE
+              END-READ
+              GO 002-SCAN-FILE-LOOP
+          END-IF.
+      002-SCAN-FILE-END.
+
+      *> -----------------------------------------------------------
+      *> FORMATS AND PRINTS ONE MATCHING CUSTOMER.
+      *> -----------------------------------------------------------
+      003-WRITE-DETAIL.
+          MOVE FS-PHONE  TO WD-PHONE
+          MOVE FS-NAME   TO WD-NAME
+          MOVE FS-STREET TO WD-STREET
+          MOVE WS-DETAIL-LINE TO RPT-LINE
+          WRITE RPT-LINE
+          ADD 1 TO WS-MATCH-COUNT.
+      003-WRITE-DETAIL-END.
+
+      *> -----------------------------------------------------------
+      *> OPENS FILE1 FOR INPUT. IF THE FILE DOES NOT EXIST YET THERE
+      *> IS NOTHING TO SEARCH.
+      *> -----------------------------------------------------------
+      007-OPEN-CUSTOMER-FILE.
+          OPEN INPUT FILE1
+          IF FS-NOT-EXIST THEN
+              DISPLAY "customers.dat NOT FOUND - NOTHING TO SEARCH"
+              CLOSE RPT-FILE
+              STOP RUN
+          END-IF.
