@@ -0,0 +1,16 @@
+      *> -----------------------------------------------------------
+      *> CUST1FD - RECORD LAYOUT FOR FILE1 (customers.dat)
+      *> SHARED BY ALL PROGRAMS THAT OPEN THE CUSTOMER MASTER FILE.
+      *> -----------------------------------------------------------
+       01 FILE1-REC.
+           05 FS-KEY.
+               10 FS-PHONE PIC 9(09) BLANK WHEN ZEROS.
+           05 FS-NAME     PIC X(40).
+           05 FS-ADDRESS.
+               10 FS-STREET PIC X(20).
+               10 FS-CITY   PIC X(12).
+               10 FS-STATE  PIC X(02).
+               10 FS-ZIP    PIC X(06).
+           05 FS-BALANCE PIC S9(7)V99.
+           05 FS-VERSION PIC 9(05).
+           05 FS-RESERVED PIC X(06).
