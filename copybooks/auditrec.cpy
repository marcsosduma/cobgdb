@@ -0,0 +1,15 @@
+      *> -----------------------------------------------------------
+      *> AUDITREC - RECORD LAYOUT FOR THE CUSTOMER AUDIT TRAIL FILE.
+      *> ONE RECORD IS APPENDED PER INCLUDE/UPDATE/DELETE, SHOWING
+      *> WHO MADE THE CHANGE, WHEN, AND THE BEFORE/AFTER IMAGE OF
+      *> FS-NAME/FS-ADDRESS.
+      *> -----------------------------------------------------------
+       01 AUDIT-REC.
+           05 AU-TIMESTAMP      PIC 9(14).
+           05 AU-USER           PIC X(08).
+           05 AU-OPERATION      PIC X(08).
+           05 AU-PHONE          PIC 9(09).
+           05 AU-BEFORE-NAME    PIC X(40).
+           05 AU-BEFORE-ADDRESS PIC X(40).
+           05 AU-AFTER-NAME     PIC X(40).
+           05 AU-AFTER-ADDRESS  PIC X(40).
