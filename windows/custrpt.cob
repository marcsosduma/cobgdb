@@ -0,0 +1,119 @@
+      >>SOURCE FORMAT IS FREE
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. CUSTRPT.
+      *> -----------------------------------------------------------
+      *> PRINTS A CUSTOMER LISTING (PHONE/NAME/ADDRESS) STRAIGHT OFF
+      *> customers.dat, SORTED BY FS-NAME, FOR A MANAGER WHO WANTS A
+      *> PAPER ROSTER INSTEAD OF PAGING THROUGH CONSULT BY FS-PHONE.
+      *> -----------------------------------------------------------
+      ENVIRONMENT DIVISION.
+      CONFIGURATION SECTION.
+          SOURCE-COMPUTER.
+                GNUCOBOL.
+              OBJECT-COMPUTER.
+                GNUCOBOL.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT FILE1 ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-STAT
+              RECORD KEY IS FS-KEY
+              ALTERNATE RECORD KEY IS FS-NAME WITH DUPLICATES.
+          SELECT SORT-WORK ASSIGN TO "custrpt.wrk".
+          SELECT RPT-FILE ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RP-STAT.
+
+      DATA DIVISION.
+      FILE SECTION.
+      FD FILE1 VALUE OF FILE-ID IS "customers.dat".
+          COPY cust1fd.
+
+      *> SAME FIELD ORDER/SIZE AS FILE1-REC (CUST1FD) SO THAT THE
+      *> USING CLAUSE OF THE SORT BELOW CAN MOVE RECORDS ACROSS
+      *> WITHOUT ANY DATA CONVERSION.
+      SD SORT-WORK.
+      01 SW-REC.
+          05 SW-PHONE    PIC 9(09).
+          05 SW-NAME     PIC X(40).
+          05 SW-ADDRESS PIC X(40).
+          05 FILLER      PIC X(20).
+
+      FD RPT-FILE VALUE OF FILE-ID IS "custlist.lst".
+      01 RPT-LINE PIC X(100).
+
+      WORKING-STORAGE SECTION.
+      77 FS-STAT PIC 9(02).
+          88 FS-OK        VALUE ZEROS.
+          88 FS-NOT-EXIST VALUE 35.
+          88 FS-EOF       VALUE 10.
+      77 RP-STAT PIC X(02).
+
+      01 WS-HEADING-1.
+          05 FILLER PIC X(40) VALUE "CUSTOMER LISTING - SORTED BY NAME".
+      01 WS-HEADING-2.
+          05 FILLER PIC X(10) VALUE "PHONE".
+          05 FILLER PIC X(05) VALUE SPACES.
+          05 FILLER PIC X(40) VALUE "NAME".
+          05 FILLER PIC X(05) VALUE SPACES.
+          05 FILLER PIC X(40) VALUE "ADDRESS".
+      01 WS-DETAIL-LINE.
+          05 WD-PHONE    PIC 9(09) BLANK WHEN ZEROS.
+          05 FILLER      PIC X(06) VALUE SPACES.
+          05 WD-NAME     PIC X(40).
+          05 FILLER      PIC X(05) VALUE SPACES.
+          05 WD-ADDRESS PIC X(40).
+      01 WS-COUNTS.
+          05 WS-RECORD-COUNT PIC 9(07) VALUE ZEROS.
+
+      PROCEDURE DIVISION.
+      001-START.
+          PERFORM 007-OPEN-CUSTOMER-FILE
+          OPEN OUTPUT RPT-FILE
+          MOVE WS-HEADING-1 TO RPT-LINE
+          WRITE RPT-LINE
+          MOVE SPACES TO RPT-LINE
+          WRITE RPT-LINE
+          MOVE WS-HEADING-2 TO RPT-LINE
+          WRITE RPT-LINE
+          SORT SORT-WORK
+              ON ASCENDING KEY SW-NAME
+              USING FILE1
+              OUTPUT PROCEDURE IS 002-PRINT-SORTED
+          CLOSE RPT-FILE
+          DISPLAY "CUSTOMER LISTING WRITTEN TO custlist.lst - "
+                  WS-RECORD-COUNT " RECORD(S)"
+          STOP RUN.
+
+      *> -----------------------------------------------------------
+      *> SORT OUTPUT PROCEDURE - RETURNS EACH SORTED RECORD AND
+      *> FORMATS/PRINTS IT IN NAME ORDER.
+      *> -----------------------------------------------------------
+      002-PRINT-SORTED.
+          PERFORM UNTIL FS-EOF
+              RETURN SORT-WORK RECORD
+                  AT END
+                      SET FS-EOF TO TRUE
+                  NOT AT END
+                      ADD 1 TO WS-RECORD-COUNT
+                      MOVE SW-PHONE   TO WD-PHONE
+                      MOVE SW-NAME    TO WD-NAME
+                      MOVE SW-ADDRESS TO WD-ADDRESS
+                      MOVE WS-DETAIL-LINE TO RPT-LINE
+                      WRITE RPT-LINE
+              END-RETURN
+          END-PERFORM.
+
+      *> -----------------------------------------------------------
+      *> CHECKS customers.dat EXISTS BEFORE THE SORT BELOW (WHICH
+      *> OPENS AND CLOSES FILE1 ITSELF VIA THE USING CLAUSE) TRIES TO
+      *> READ IT, THE SAME GUARD custcity.cob USES.
+      *> -----------------------------------------------------------
+      007-OPEN-CUSTOMER-FILE.
+          OPEN INPUT FILE1
+          IF FS-NOT-EXIST THEN
+              DISPLAY "customers.dat NOT FOUND - NOTHING TO LIST"
+              STOP RUN
+          END-IF
+          CLOSE FILE1.
