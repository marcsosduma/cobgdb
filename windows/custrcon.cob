@@ -0,0 +1,150 @@
+      >>SOURCE FORMAT IS FREE
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. CUSTRCON.
+      *> -----------------------------------------------------------
+      *> DATA-QUALITY RECONCILIATION SWEEP OVER customers.dat.
+      *> WALKS EVERY RECORD LOOKING FOR THINGS 002-INCLUDE'S ORIGINAL
+      *> VALIDATION NEVER CAUGHT - BLANK-BUT-NOT-CAUGHT NAME/ADDRESS,
+      *> AN FS-PHONE WHERE EVERY DIGIT IS THE SAME, OR GARBAGE LEFT IN
+      *> THE RESERVED AREA OF THE RECORD - AND PRINTS AN EXCEPTION
+      *> REPORT OF THE KEYS THAT NEED CLERK ATTENTION.
+      *> -----------------------------------------------------------
+      ENVIRONMENT DIVISION.
+      CONFIGURATION SECTION.
+          SOURCE-COMPUTER.
+                GNUCOBOL.
+              OBJECT-COMPUTER.
+                GNUCOBOL.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT FILE1 ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-STAT
+              RECORD KEY IS FS-KEY
+              ALTERNATE RECORD KEY IS FS-NAME WITH DUPLICATES.
+          SELECT RPT-FILE ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS RP-STAT.
+
+      DATA DIVISION.
+      FILE SECTION.
+      FD FILE1 VALUE OF FILE-ID IS "customers.dat".
+          COPY cust1fd.
+
+      FD RPT-FILE VALUE OF FILE-ID IS "custrcon.lst".
+      01 RPT-LINE PIC X(100).
+
+      WORKING-STORAGE SECTION.
+      77 FS-STAT PIC 9(02).
+          88 FS-OK        VALUE ZEROS.
+          88 FS-NOT-EXIST VALUE 35.
+          88 FS-EOF       VALUE 10.
+      77 RP-STAT PIC X(02).
+
+      77 WS-PHONE-DISP PIC X(09).
+      77 WS-IDX        PIC 99 COMP.
+      77 WS-SAME-DIGIT PIC X VALUE "N".
+          88 ALL-SAME-DIGIT VALUE "Y".
+
+      77 WS-RECORD-COUNT    PIC 9(07) VALUE ZEROS.
+      77 WS-EXCEPTION-COUNT PIC 9(07) VALUE ZEROS.
+
+      01 WS-REASON-LINE.
+          05 WR-PHONE  PIC 9(09) BLANK WHEN ZEROS.
+          05 FILLER    PIC X(03) VALUE SPACES.
+          05 WR-REASON PIC X(60).
+
+      PROCEDURE DIVISION.
+      001-START.
+          OPEN OUTPUT RPT-FILE
+          MOVE "CUSTOMER FILE RECONCILIATION EXCEPTION REPORT" TO RPT-LINE
+          WRITE RPT-LINE
+          MOVE SPACES TO RPT-LINE
+          WRITE RPT-LINE
+          PERFORM 007-OPEN-CUSTOMER-FILE
+          PERFORM 002-SWEEP-FILE THRU 002-SWEEP-FILE-END
+          CLOSE FILE1
+          MOVE SPACES TO RPT-LINE
+          WRITE RPT-LINE
+          STRING "RECORDS READ: " WS-RECORD-COUNT
+              " EXCEPTIONS FOUND: " WS-EXCEPTION-COUNT
+              INTO RPT-LINE
+          WRITE RPT-LINE
+          CLOSE RPT-FILE
+          DISPLAY "RECONCILIATION SWEEP COMPLETE - " WS-EXCEPTION-COUNT
+                  " EXCEPTION(S) - SEE custrcon.lst"
+          STOP RUN.
+
+      *> -----------------------------------------------------------
+      *> READS FILE1 SEQUENTIALLY (FS-PHONE KEY ORDER) AND CHECKS
+      *> EACH RECORD.
+      *> -----------------------------------------------------------
+      002-SWEEP-FILE.
+          READ FILE1 NEXT RECORD
+              AT END
+                  SET FS-EOF TO TRUE
+          END-READ.
+      002-SWEEP-FILE-LOOP.
+          IF NOT FS-EOF
+              ADD 1 TO WS-RECORD-COUNT
+              PERFORM 003-CHECK-RECORD THRU 003-CHECK-RECORD-END
+              READ FILE1 NEXT RECORD
+                  AT END
+                      SET FS-EOF TO TRUE
+              END-READ
+              GO 002-SWEEP-FILE-LOOP
+          END-IF.
+      002-SWEEP-FILE-END.
+
+      *> -----------------------------------------------------------
+      *> CHECKS ONE RECORD, WRITING AN EXCEPTION LINE FOR EACH
+      *> PROBLEM FOUND.
+      *> -----------------------------------------------------------
+      003-CHECK-RECORD.
+          IF FS-NAME EQUAL SPACES
+              MOVE "NAME IS BLANK" TO WR-REASON
+              PERFORM 004-WRITE-EXCEPTION THRU 004-WRITE-EXCEPTION-END
+          END-IF
+          IF FS-ADDRESS EQUAL SPACES
+              MOVE "ADDRESS IS BLANK" TO WR-REASON
+              PERFORM 004-WRITE-EXCEPTION THRU 004-WRITE-EXCEPTION-END
+          END-IF
+          MOVE FS-PHONE TO WS-PHONE-DISP
+          MOVE "Y" TO WS-SAME-DIGIT
+          PERFORM VARYING WS-IDX FROM 2 BY 1 UNTIL WS-IDX > 9
+              IF WS-PHONE-DISP(WS-IDX:1) NOT = WS-PHONE-DISP(1:1)
+                  MOVE "N" TO WS-SAME-DIGIT
+              END-IF
+          END-PERFORM
+          IF ALL-SAME-DIGIT
+              MOVE "PHONE NUMBER IS ALL THE SAME DIGIT" TO WR-REASON
+              PERFORM 004-WRITE-EXCEPTION THRU 004-WRITE-EXCEPTION-END
+          END-IF
+          IF FS-RESERVED NOT EQUAL SPACES
+              MOVE "RESERVED AREA OF RECORD IS NOT BLANK" TO WR-REASON
+              PERFORM 004-WRITE-EXCEPTION THRU 004-WRITE-EXCEPTION-END
+          END-IF.
+      003-CHECK-RECORD-END.
+
+      *> -----------------------------------------------------------
+      *> FORMATS AND PRINTS ONE EXCEPTION LINE FOR THE CURRENT RECORD.
+      *> -----------------------------------------------------------
+      004-WRITE-EXCEPTION.
+          ADD 1 TO WS-EXCEPTION-COUNT
+          MOVE FS-PHONE TO WR-PHONE
+          MOVE WS-REASON-LINE TO RPT-LINE
+          WRITE RPT-LINE.
+      004-WRITE-EXCEPTION-END.
+
+      *> -----------------------------------------------------------
+      *> OPENS FILE1 FOR INPUT. IF THE FILE DOES NOT EXIST YET THERE
+      *> IS NOTHING TO RECONCILE.
+      *> -----------------------------------------------------------
+      007-OPEN-CUSTOMER-FILE.
+          OPEN INPUT FILE1
+          IF FS-NOT-EXIST THEN
+              DISPLAY "customers.dat NOT FOUND - NOTHING TO RECONCILE"
+              CLOSE RPT-FILE
+              STOP RUN
+          END-IF.
