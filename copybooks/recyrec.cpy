@@ -0,0 +1,12 @@
+      *> -----------------------------------------------------------
+      *> RECYREC - RECORD LAYOUT FOR THE CUSTOMER RECYCLE BIN FILE
+      *> (custdel.dat). A SOFT-DELETED CUSTOMER IS HELD HERE, KEYED BY
+      *> PHONE, UNTIL A MANAGER EITHER REINSTATES IT OR IT AGES OUT.
+      *> -----------------------------------------------------------
+       01 RECYCLE-REC.
+           05 RC-KEY.
+               10 RC-PHONE PIC 9(09).
+           05 RC-DELETED-ON PIC 9(14).
+           05 RC-NAME       PIC X(40).
+           05 RC-ADDRESS    PIC X(40).
+           05 RC-BALANCE    PIC S9(7)V99.
