@@ -0,0 +1,109 @@
+      >>SOURCE FORMAT IS FREE
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. CUSTCSVE.
+      *> -----------------------------------------------------------
+      *> BATCH EXPORT OF customers.dat TO A CSV FILE (custexp.csv),
+      *> ONE LINE PER CUSTOMER: PHONE,NAME,STREET,CITY,STATE,ZIP.
+      *> -----------------------------------------------------------
+      ENVIRONMENT DIVISION.
+      CONFIGURATION SECTION.
+          SOURCE-COMPUTER.
+                GNUCOBOL.
+              OBJECT-COMPUTER.
+                GNUCOBOL.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT FILE1 ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-STAT
+              RECORD KEY IS FS-KEY
+              ALTERNATE RECORD KEY IS FS-NAME WITH DUPLICATES.
+          SELECT CSV-FILE ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CS-STAT.
+
+      DATA DIVISION.
+      FILE SECTION.
+      FD FILE1 VALUE OF FILE-ID IS "customers.dat".
+          COPY cust1fd.
+
+      FD CSV-FILE VALUE OF FILE-ID IS "custexp.csv".
+      01 CSV-LINE PIC X(132).
+
+      WORKING-STORAGE SECTION.
+      77 FS-STAT PIC 9(02).
+          88 FS-OK        VALUE ZEROS.
+          88 FS-NOT-EXIST VALUE 35.
+          88 FS-EOF       VALUE 10.
+      77 CS-STAT PIC X(02).
+
+      77 WS-PHONE-EDIT PIC 9(09).
+      77 WS-RECORD-COUNT PIC 9(07) VALUE ZEROS.
+
+      PROCEDURE DIVISION.
+      001-START.
+          OPEN OUTPUT CSV-FILE
+          PERFORM 007-OPEN-CUSTOMER-FILE
+          MOVE "PHONE,NAME,STREET,CITY,STATE,ZIP" TO CSV-LINE
+          WRITE CSV-LINE
+          PERFORM 002-EXPORT-FILE THRU 002-EXPORT-FILE-END
+          CLOSE FILE1
+          CLOSE CSV-FILE
+          DISPLAY "EXPORT COMPLETE - " WS-RECORD-COUNT
+                  " RECORD(S) WRITTEN TO custexp.csv"
+          STOP RUN.
+
+      *> -----------------------------------------------------------
+      *> READS FILE1 SEQUENTIALLY AND WRITES ONE CSV LINE PER RECORD.
+      *> -----------------------------------------------------------
+      002-EXPORT-FILE.
+          READ FILE1 NEXT RECORD
+              AT END
+                  SET FS-EOF TO TRUE
+          END-READ.
+      002-EXPORT-FILE-LOOP.
+          IF NOT FS-EOF
+              PERFORM 003-WRITE-CSV-LINE THRU 003-WRITE-CSV-LINE-END
+              READ FILE1 NEXT RECORD
+                  AT END
+                      SET FS-EOF TO TRUE
+              END-READ
+              GO 002-EXPORT-FILE-LOOP
+          END-IF.
+      002-EXPORT-FILE-END.
+
+      *> -----------------------------------------------------------
+      *> FORMATS AND WRITES ONE CSV DETAIL LINE FOR THE CURRENT RECORD.
+      *> -----------------------------------------------------------
+      003-WRITE-CSV-LINE.
+          MOVE FS-PHONE TO WS-PHONE-EDIT
+          MOVE SPACES TO CSV-LINE
+          STRING WS-PHONE-EDIT DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(FS-NAME) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(FS-STREET) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FUNCTION TRIM(FS-CITY) DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FS-STATE DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              FS-ZIP DELIMITED BY SIZE
+              INTO CSV-LINE
+          END-STRING
+          WRITE CSV-LINE
+          ADD 1 TO WS-RECORD-COUNT.
+      003-WRITE-CSV-LINE-END.
+
+      *> -----------------------------------------------------------
+      *> OPENS FILE1 FOR INPUT. IF THE FILE DOES NOT EXIST YET THERE
+      *> IS NOTHING TO EXPORT.
+      *> -----------------------------------------------------------
+      007-OPEN-CUSTOMER-FILE.
+          OPEN INPUT FILE1
+          IF FS-NOT-EXIST THEN
+              DISPLAY "customers.dat NOT FOUND - NOTHING TO EXPORT"
+              CLOSE CSV-FILE
+              STOP RUN
+          END-IF.
