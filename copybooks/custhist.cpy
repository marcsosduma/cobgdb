@@ -0,0 +1,14 @@
+      *> -----------------------------------------------------------
+      *> CUSTHIST - ORDER/ITEM HISTORY FOR ONE CUSTOMER, KEYED BY THE
+      *> SAME PHONE NUMBER AS FILE1-REC. ONE RECORD PER CUSTOMER,
+      *> HOLDING UP TO 20 HISTORY LINES IN AN OCCURS TABLE (THE SAME
+      *> FIXED-TABLE IDIOM simple.cob USES FOR SIMPLE-ITEM).
+      *> -----------------------------------------------------------
+       01 HISTORY-REC.
+           05 HX-KEY.
+               10 HX-PHONE PIC 9(09).
+           05 HX-ITEM-COUNT PIC 99.
+           05 HX-ITEM OCCURS 20 TIMES.
+               10 HX-ITEM-DESC   PIC X(20).
+               10 HX-ITEM-DATE   PIC 9(08).
+               10 HX-ITEM-AMOUNT PIC S9(5)V99.
